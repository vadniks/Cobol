@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Profile.
+       AUTHOR. D-SHIFT-APPS.
+       INSTALLATION. DATA-CENTER-OPERATIONS.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      *    PURPOSE : CHARACTER-COMPOSITION PROFILING OF AN INCOMING   *
+      *              INTERFACE FILE (TRANFILE).  FOR EACH FIELD ON    *
+      *              THE RECORD, TALLIES HOW MANY CHARACTERS ACROSS   *
+      *              THE WHOLE FILE CLASSIFY AS A VOWEL, CONSONANT,   *
+      *              DIGIT, OR INVALID CHARACTER (VIA THE CLASSCHR    *
+      *              SUBPROGRAM), SO A NEW VENDOR FILE CAN BE SIZED   *
+      *              UP BEFORE IT IS FED INTO PRODUCTION.             *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRAN-FILE-STATUS.
+
+           SELECT PROFILE-REPORT-FILE ASSIGN TO "PROFRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PROFRPT-FILE-STATUS.
+
+           SELECT FISCAL-CALENDAR-FILE ASSIGN TO "FISCAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FISCAL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+
+       FD  PROFILE-REPORT-FILE.
+       COPY PROFRPT.
+
+       FD  FISCAL-CALENDAR-FILE.
+       COPY FISCCAL.
+
+       WORKING-STORAGE SECTION.
+       01  TRAN-FILE-STATUS       PIC X(02).
+       01  PROFRPT-FILE-STATUS    PIC X(02).
+       01  FISCAL-FILE-STATUS     PIC X(02).
+
+       01  WS-TRAN-EOF-SWITCH     PIC X(01) VALUE "N".
+           88  WS-END-OF-TRAN         VALUE "Y".
+
+       01  WS-RECORD-COUNT        PIC 9(06) COMP VALUE ZERO.
+       01  WS-CHAR-IDX            PIC 9(02) COMP.
+       01  WS-CLASS-RESULT        PIC X(01).
+
+      *    ONE ACCUMULATOR GROUP PER PROFILED FIELD.
+       01  WS-PROFILE-TABLE.
+           05  WS-PROFILE-ENTRY OCCURS 4 TIMES INDEXED BY PROF-IDX.
+               10  WS-PROF-FIELD-NAME   PIC X(12).
+               10  WS-PROF-VOWEL-CNT    PIC 9(07) COMP.
+               10  WS-PROF-CONSON-CNT   PIC 9(07) COMP.
+               10  WS-PROF-DIGIT-CNT    PIC 9(07) COMP.
+               10  WS-PROF-INVALID-CNT  PIC 9(07) COMP.
+
+       01  WS-ACCOUNT-IDX         PIC 9(01) COMP VALUE 1.
+       01  WS-NAME-IDX            PIC 9(01) COMP VALUE 2.
+       01  WS-CODE-IDX            PIC 9(01) COMP VALUE 3.
+       01  WS-AMOUNT-IDX          PIC 9(01) COMP VALUE 4.
+       01  WS-CURRENT-IDX         PIC 9(01) COMP.
+
+       COPY JOBHDR.
+
+       PROCEDURE DIVISION.
+       Begin.
+           MOVE "PROFILE REPORT"     TO JH-JOB-NAME
+           MOVE ZERO                 TO JH-PAGE-NO
+           OPEN INPUT TRANSACTION-FILE
+           IF TRAN-FILE-STATUS NOT = "00"
+               DISPLAY "**** TRANSACTION FILE TRANFILE NOT "
+                       "AVAILABLE - PROFILE REPORT NOT RUN ****"
+               GOBACK
+           END-IF
+           PERFORM Build-Job-Header
+           PERFORM Initialize-Profile-Table
+           OPEN OUTPUT PROFILE-REPORT-FILE
+           WRITE PROFILE-REPORT-RECORD FROM JOB-HEADER-LINE
+           PERFORM Read-Transaction
+           PERFORM Profile-One-Record UNTIL WS-End-Of-Tran
+           PERFORM Write-Profile-Report
+           MOVE WS-RECORD-COUNT       TO JT-RECORD-COUNT
+           PERFORM Build-Job-Trailer
+           WRITE PROFILE-REPORT-RECORD FROM JOB-TRAILER-LINE
+           CLOSE TRANSACTION-FILE
+           CLOSE PROFILE-REPORT-FILE
+           DISPLAY "PROFILE - RECORDS READ: " WS-RECORD-COUNT
+           GOBACK.
+
+       Initialize-Profile-Table.
+           MOVE "TR-ACCOUNT-NO" TO WS-PROF-FIELD-NAME(WS-ACCOUNT-IDX)
+           MOVE "TR-CUST-NAME"  TO WS-PROF-FIELD-NAME(WS-NAME-IDX)
+           MOVE "TR-TRAN-CODE"  TO WS-PROF-FIELD-NAME(WS-CODE-IDX)
+           MOVE "TR-AMOUNT"     TO WS-PROF-FIELD-NAME(WS-AMOUNT-IDX)
+           PERFORM VARYING PROF-IDX FROM 1 BY 1 UNTIL PROF-IDX > 4
+               MOVE ZERO TO WS-PROF-VOWEL-CNT(PROF-IDX)
+               MOVE ZERO TO WS-PROF-CONSON-CNT(PROF-IDX)
+               MOVE ZERO TO WS-PROF-DIGIT-CNT(PROF-IDX)
+               MOVE ZERO TO WS-PROF-INVALID-CNT(PROF-IDX)
+           END-PERFORM.
+
+       Read-Transaction.
+           READ TRANSACTION-FILE
+               AT END MOVE "Y" TO WS-TRAN-EOF-SWITCH
+           END-READ.
+
+       Profile-One-Record.
+           ADD 1 TO WS-RECORD-COUNT
+           PERFORM Tally-Account-No
+               VARYING WS-CHAR-IDX FROM 1 BY 1 UNTIL WS-CHAR-IDX > 8
+           PERFORM Tally-Cust-Name
+               VARYING WS-CHAR-IDX FROM 1 BY 1 UNTIL WS-CHAR-IDX > 20
+           PERFORM Tally-Tran-Code
+               VARYING WS-CHAR-IDX FROM 1 BY 1 UNTIL WS-CHAR-IDX > 4
+           PERFORM Tally-Amount
+               VARYING WS-CHAR-IDX FROM 1 BY 1 UNTIL WS-CHAR-IDX > 10
+           PERFORM Read-Transaction.
+
+       Tally-Account-No.
+           MOVE WS-ACCOUNT-IDX TO WS-CURRENT-IDX
+           CALL "ClassChr" USING TR-ACCOUNT-NO(WS-CHAR-IDX:1)
+                                 WS-CLASS-RESULT
+           PERFORM Add-To-Tally.
+
+       Tally-Cust-Name.
+           IF TR-CUST-NAME(WS-CHAR-IDX:1) NOT = SPACE
+               MOVE WS-NAME-IDX TO WS-CURRENT-IDX
+               CALL "ClassChr" USING TR-CUST-NAME(WS-CHAR-IDX:1)
+                                     WS-CLASS-RESULT
+               PERFORM Add-To-Tally
+           END-IF.
+
+       Tally-Tran-Code.
+           IF TR-TRAN-CODE(WS-CHAR-IDX:1) NOT = SPACE
+               MOVE WS-CODE-IDX TO WS-CURRENT-IDX
+               CALL "ClassChr" USING TR-TRAN-CODE(WS-CHAR-IDX:1)
+                                     WS-CLASS-RESULT
+               PERFORM Add-To-Tally
+           END-IF.
+
+       Tally-Amount.
+           IF TR-AMOUNT(WS-CHAR-IDX:1) NOT = SPACE
+                   AND TR-AMOUNT(WS-CHAR-IDX:1) NOT = "."
+               MOVE WS-AMOUNT-IDX TO WS-CURRENT-IDX
+               CALL "ClassChr" USING TR-AMOUNT(WS-CHAR-IDX:1)
+                                     WS-CLASS-RESULT
+               PERFORM Add-To-Tally
+           END-IF.
+
+       Add-To-Tally.
+           EVALUATE WS-CLASS-RESULT
+               WHEN "V" ADD 1 TO WS-PROF-VOWEL-CNT(WS-CURRENT-IDX)
+               WHEN "C" ADD 1 TO WS-PROF-CONSON-CNT(WS-CURRENT-IDX)
+               WHEN "D" ADD 1 TO WS-PROF-DIGIT-CNT(WS-CURRENT-IDX)
+               WHEN OTHER ADD 1 TO WS-PROF-INVALID-CNT(WS-CURRENT-IDX)
+           END-EVALUATE.
+
+       Write-Profile-Report.
+           PERFORM Write-Profile-Line
+               VARYING PROF-IDX FROM 1 BY 1 UNTIL PROF-IDX > 4.
+
+       Write-Profile-Line.
+           MOVE WS-PROF-FIELD-NAME(PROF-IDX)  TO PR-FIELD-NAME
+           MOVE SPACE                         TO PR-SPACE-1
+           MOVE "VOWELS:"                     TO PR-VOWEL-LIT
+           MOVE WS-PROF-VOWEL-CNT(PROF-IDX)   TO PR-VOWEL-COUNT
+           MOVE SPACE                         TO PR-SPACE-2
+           MOVE "CONSONANTS:"                 TO PR-CONSONANT-LIT
+           MOVE WS-PROF-CONSON-CNT(PROF-IDX)  TO PR-CONSONANT-COUNT
+           MOVE SPACE                         TO PR-SPACE-3
+           MOVE "DIGITS:"                     TO PR-DIGIT-LIT
+           MOVE WS-PROF-DIGIT-CNT(PROF-IDX)   TO PR-DIGIT-COUNT
+           MOVE SPACE                         TO PR-SPACE-4
+           MOVE "INVALID:"                    TO PR-INVALID-LIT
+           MOVE WS-PROF-INVALID-CNT(PROF-IDX) TO PR-INVALID-COUNT
+           WRITE PROFILE-REPORT-RECORD.
+
+       COPY JOBHDRP.
