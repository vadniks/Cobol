@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CloseDay.
+       AUTHOR. D-SHIFT-APPS.
+       INSTALLATION. DATA-CENTER-OPERATIONS.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      *    PURPOSE : CLOSE-OF-DAY MARKER.  WRITES ONE COMPLETION      *
+      *              RECORD PER BUSINESS DATE TO THE CLOSE-OF-DAY     *
+      *              FILE (CLOSEDAY), THE SAME WAY First's            *
+      *              Write-Checkpoint MARKS THE DAY OPENED, SO        *
+      *              DOWNSTREAM JOBS AND THE DAILY JOB MENU CAN TELL  *
+      *              WHETHER TODAY'S CYCLE HAS BEEN CLOSED OUT.       *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLOSE-OF-DAY-FILE ASSIGN TO "CLOSEDAY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CLOSEDAY-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLOSE-OF-DAY-FILE.
+       COPY CLOSEREC.
+
+       WORKING-STORAGE SECTION.
+       01  CLOSEDAY-FILE-STATUS  PIC X(02).
+
+       01  WS-RUN-DATE.
+           02  WS-RUN-YEAR           PIC 9(4).
+           02  WS-RUN-MONTH          PIC 99.
+           02  WS-RUN-DAY            PIC 99.
+
+       01  WS-RUN-TIME.
+           02  WS-RUN-HOUR           PIC 99.
+           02  WS-RUN-MINUTE         PIC 99.
+           02  FILLER                PIC 9(4).
+
+       PROCEDURE DIVISION.
+       Begin.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           PERFORM Write-Close-Of-Day
+           DISPLAY "CLOSE-OF-DAY COMPLETE FOR " WS-RUN-DATE
+           GOBACK.
+
+       Write-Close-Of-Day.
+           OPEN INPUT CLOSE-OF-DAY-FILE
+           IF CLOSEDAY-FILE-STATUS = "35"
+               OPEN OUTPUT CLOSE-OF-DAY-FILE
+           ELSE
+               CLOSE CLOSE-OF-DAY-FILE
+               OPEN EXTEND CLOSE-OF-DAY-FILE
+           END-IF
+           COMPUTE CD-RUN-DATE =
+               WS-RUN-YEAR * 10000 + WS-RUN-MONTH * 100 + WS-RUN-DAY
+           MOVE SPACE          TO CD-SPACE-1
+           MOVE WS-RUN-HOUR    TO CD-COMP-HOUR
+           MOVE WS-RUN-MINUTE  TO CD-COMP-MINUTE
+           WRITE CLOSE-OF-DAY-RECORD
+           CLOSE CLOSE-OF-DAY-FILE.
