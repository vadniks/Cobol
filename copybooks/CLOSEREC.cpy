@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    CLOSEREC - CLOSE-OF-DAY COMPLETION RECORD                  *
+      *    USED BY    : CLOSEDAY                                      *
+      *    PURPOSE    : ONE RECORD PER BUSINESS DATE MARKING THE DAY  *
+      *                 CLOSED, THE SAME WAY CHKPTREC MARKS THE DAY   *
+      *                 OPENED.                                       *
+      *****************************************************************
+       01  CLOSE-OF-DAY-RECORD.
+           05  CD-RUN-DATE          PIC 9(08).
+           05  CD-SPACE-1           PIC X(01).
+           05  CD-COMPLETION-TIME.
+               10  CD-COMP-HOUR        PIC 99.
+               10  CD-COMP-MINUTE      PIC 99.
