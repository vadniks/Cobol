@@ -0,0 +1,16 @@
+      *****************************************************************
+      *    OPRMREC - OPERATOR MASTER RECORD                           *
+      *    USED BY    : FIRST (First.cob)                             *
+      *    PURPOSE    : ONE RECORD PER OPERATOR AUTHORIZED TO SIGN ON *
+      *                 TO THE SYSTEM.  OPR-AUTH-OPEN CONTROLS WHO    *
+      *                 MAY KICK OFF THE START-OF-DAY (OPEN-OF-DAY)   *
+      *                 JOB.                                          *
+      *****************************************************************
+       01  OPR-MASTER-RECORD.
+           05  OPR-ID               PIC X(08).
+           05  OPR-SPACE-1          PIC X(01).
+           05  OPR-NAME             PIC X(20).
+           05  OPR-SPACE-2          PIC X(01).
+           05  OPR-AUTH-OPEN        PIC X(01).
+               88  OPR-AUTHORIZED-OPEN   VALUE "Y".
+               88  OPR-NOT-AUTHORIZED    VALUE "N".
