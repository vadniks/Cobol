@@ -0,0 +1,23 @@
+      *****************************************************************
+      *    SIGNREC - OPERATOR SIGN-ON AUDIT LOG RECORD                *
+      *    USED BY    : FIRST (First.cob)                             *
+      *    PURPOSE    : ONE RECORD IS APPENDED TO SIGNLOG EACH TIME   *
+      *                 THE START-OF-DAY BANNER IS RUN, SO THERE IS   *
+      *                 A PERMANENT RECORD OF WHO SIGNED ON AND WHEN. *
+      *****************************************************************
+       01  SIGNON-LOG-RECORD.
+           05  SL-OPR-ID            PIC X(08).
+           05  SL-SPACE-1           PIC X(01).
+           05  SL-OPR-NAME          PIC X(20).
+           05  SL-SPACE-2           PIC X(01).
+           05  SL-RUN-DATE.
+               10  SL-RUN-YEAR      PIC 9(04).
+               10  SL-RUN-DATE-SEP1 PIC X(01).
+               10  SL-RUN-MONTH     PIC 99.
+               10  SL-RUN-DATE-SEP2 PIC X(01).
+               10  SL-RUN-DAY       PIC 99.
+           05  SL-SPACE-3           PIC X(01).
+           05  SL-RUN-TIME.
+               10  SL-RUN-HOUR      PIC 99.
+               10  SL-RUN-TIME-SEP  PIC X(01).
+               10  SL-RUN-MINUTE    PIC 99.
