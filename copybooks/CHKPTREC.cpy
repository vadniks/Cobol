@@ -0,0 +1,15 @@
+      *****************************************************************
+      *    CHKPTREC - OPEN-OF-DAY CHECKPOINT/RESTART RECORD           *
+      *    USED BY    : FIRST (First.cob), JOBMENU                    *
+      *    PURPOSE    : ONE RECORD PER BUSINESS DATE THE START-OF-DAY *
+      *                 BANNER HAS COMPLETED FOR.  CHECKED AT THE TOP *
+      *                 OF THE RUN SO THE JOB IS NOT KICKED OFF TWICE *
+      *                 FOR THE SAME BUSINESS DATE, AND WRITTEN AT    *
+      *                 THE END OF A SUCCESSFUL RUN.                  *
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-RUN-DATE          PIC 9(08).
+           05  CK-SPACE-1           PIC X(01).
+           05  CK-COMPLETION-TIME.
+               10  CK-COMP-HOUR     PIC 99.
+               10  CK-COMP-MINUTE   PIC 99.
