@@ -0,0 +1,14 @@
+      *****************************************************************
+      *    TRANREC - INCOMING TRANSACTION/INTERFACE RECORD            *
+      *    USED BY    : FLDEDIT, PROFILE                              *
+      *    PURPOSE    : ONE 80-BYTE CARD-IMAGE RECORD FROM AN         *
+      *                 INCOMING INTERFACE FILE.  FIELDS ARE EDITED   *
+      *                 AND PROFILED CHARACTER-BY-CHARACTER USING THE *
+      *                 SAME RULES AS FIRST.COBOL'S CLASSIFIER.       *
+      *****************************************************************
+       01  TRAN-RECORD.
+           05  TR-ACCOUNT-NO        PIC X(08).
+           05  TR-CUST-NAME         PIC X(20).
+           05  TR-TRAN-CODE         PIC X(04).
+           05  TR-AMOUNT            PIC X(10).
+           05  FILLER               PIC X(38).
