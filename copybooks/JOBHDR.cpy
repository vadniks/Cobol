@@ -0,0 +1,80 @@
+      *****************************************************************
+      *    JOBHDR - STANDARD DAILY-REPORT HEADER/TRAILER LINES        *
+      *    USED BY    : FLDEDIT, PROFILE, AND ANY FUTURE DAILY REPORT *
+      *    PURPOSE    : ONE CONSISTENT PAGE HEADING AND RUN TRAILER   *
+      *                 FOR EVERY DAILY REPORT INSTEAD OF EACH ONE    *
+      *                 ROLLING ITS OWN.  THE HOST PROGRAM SETS       *
+      *                 JH-JOB-NAME AND JH-PAGE-NO, PERFORMS          *
+      *                 Build-Job-Header (SEE JOBHDRP.cpy) TO FILL    *
+      *                 IN THE RUN DATE/DAY-OF-YEAR/FISCAL PERIOD AND *
+      *                 WEEK AND SAVE A START TIME, AND WRITES        *
+      *                 JOB-HEADER-LINE AS ITS FIRST REPORT LINE.     *
+      *                 (THE HOST PROGRAM MUST ALSO SELECT THE        *
+      *                 FISCAL CALENDAR FILE AND COPY FISCCAL INTO     *
+      *                 ITS FILE SECTION - SEE FLDEDIT OR PROFILE FOR *
+      *                 THE PATTERN.)  AT END OF RUN IT SETS          *
+      *                 JT-RECORD-COUNT, PERFORMS Build-Job-Trailer   *
+      *                 TO COMPUTE ELAPSED RUN TIME, AND WRITES       *
+      *                 JOB-TRAILER-LINE AS ITS LAST REPORT LINE.     *
+      *****************************************************************
+       01  JOB-HEADER-LINE.
+           05  JH-JOB-NAME          PIC X(20).
+           05  JH-SPACE-1           PIC X(01) VALUE SPACE.
+           05  JH-RUN-DATE-LIT      PIC X(10) VALUE "RUN DATE: ".
+           05  JH-RUN-DATE          PIC 9(08).
+           05  JH-SPACE-2           PIC X(01) VALUE SPACE.
+           05  JH-RUN-DOY-LIT       PIC X(05) VALUE "DAY: ".
+           05  JH-RUN-DOY           PIC 9(03).
+           05  JH-SPACE-3           PIC X(01) VALUE SPACE.
+           05  JH-PAGE-LIT          PIC X(06) VALUE "PAGE: ".
+           05  JH-PAGE-NO           PIC 9(04).
+           05  JH-SPACE-4           PIC X(01) VALUE SPACE.
+           05  JH-FISCAL-PER-LIT    PIC X(05) VALUE "PER: ".
+           05  JH-FISCAL-PERIOD     PIC 9(02).
+           05  JH-SPACE-5           PIC X(01) VALUE SPACE.
+           05  JH-FISCAL-WK-LIT     PIC X(04) VALUE "WK: ".
+           05  JH-FISCAL-WEEK       PIC 9(02).
+
+       01  JOB-TRAILER-LINE.
+           05  JT-RECORDS-LIT       PIC X(18) VALUE
+                                        "RECORDS PROCESSED:".
+           05  JT-SPACE-1           PIC X(01) VALUE SPACE.
+           05  JT-RECORD-COUNT      PIC ZZZ,ZZ9.
+           05  JT-SPACE-2           PIC X(01) VALUE SPACE.
+           05  JT-DURATION-LIT      PIC X(14) VALUE "RUN DURATION: ".
+           05  JT-DURATION-MIN      PIC 999.
+           05  JT-MIN-LIT           PIC X(04) VALUE "MIN ".
+           05  JT-DURATION-SEC      PIC 99.
+           05  JT-SEC-LIT           PIC X(03) VALUE "SEC".
+
+       01  JOB-HEADER-WORK-AREA.
+           05  JHW-RUN-DOY-RAW      PIC 9(07).
+           05  JHW-START-TIME       PIC 9(08).
+           05  JHW-START-TIME-R REDEFINES JHW-START-TIME.
+               10  JHW-START-HH         PIC 9(02).
+               10  JHW-START-MM         PIC 9(02).
+               10  JHW-START-SS         PIC 9(02).
+               10  JHW-START-UU         PIC 9(02).
+           05  JHW-END-TIME         PIC 9(08).
+           05  JHW-END-TIME-R REDEFINES JHW-END-TIME.
+               10  JHW-END-HH           PIC 9(02).
+               10  JHW-END-MM           PIC 9(02).
+               10  JHW-END-SS           PIC 9(02).
+               10  JHW-END-UU           PIC 9(02).
+           05  JHW-ELAPSED-SECONDS  PIC 9(07).
+
+      *    FISCAL CALENDAR TABLE, LOADED AND SEARCHED BY Build-Job-   *
+      *    Header (SEE JOBHDRP.cpy) THE SAME WAY "First" ITSELF LOOKS *
+      *    UP THE FISCAL PERIOD/WEEK FOR ITS OWN BANNER.              *
+       01  JOB-HEADER-FISCAL-TABLE.
+           05  JHW-FISCAL-EOF-SWITCH   PIC X(01).
+               88  JHW-END-OF-FISCAL       VALUE "Y".
+           05  JHW-FISCAL-COUNT        PIC 9(03) COMP VALUE ZERO.
+           05  JHW-FISCAL-ENTRY OCCURS 60 TIMES
+                                 INDEXED BY JHW-FISCAL-IDX.
+               10  JHW-FC-PERIOD           PIC 9(02).
+               10  JHW-FC-WEEK             PIC 9(02).
+               10  JHW-FC-START-DOY        PIC 9(03).
+               10  JHW-FC-END-DOY          PIC 9(03).
+           05  JHW-FISCAL-FOUND-SWITCH PIC X(01).
+               88  JHW-FISCAL-FOUND        VALUE "Y".
