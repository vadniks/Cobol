@@ -0,0 +1,23 @@
+      *****************************************************************
+      *    PROFRPT - FIELD CHARACTER-COMPOSITION PROFILE RECORD       *
+      *    USED BY    : PROFILE                                       *
+      *    PURPOSE    : ONE LINE PER FIELD ON THE INCOMING INTERFACE  *
+      *                 FILE GIVING A FREQUENCY COUNT OF VOWELS,      *
+      *                 CONSONANTS, DIGITS, AND INVALID CHARACTERS SO *
+      *                 A NEW VENDOR FILE CAN BE SIZED UP BEFORE IT   *
+      *                 IS FED INTO PRODUCTION.                       *
+      *****************************************************************
+       01  PROFILE-REPORT-RECORD.
+           05  PR-FIELD-NAME        PIC X(12).
+           05  PR-SPACE-1           PIC X(01).
+           05  PR-VOWEL-LIT         PIC X(07).
+           05  PR-VOWEL-COUNT       PIC ZZZ,ZZ9.
+           05  PR-SPACE-2           PIC X(01).
+           05  PR-CONSONANT-LIT     PIC X(10).
+           05  PR-CONSONANT-COUNT   PIC ZZZ,ZZ9.
+           05  PR-SPACE-3           PIC X(01).
+           05  PR-DIGIT-LIT         PIC X(07).
+           05  PR-DIGIT-COUNT       PIC ZZZ,ZZ9.
+           05  PR-SPACE-4           PIC X(01).
+           05  PR-INVALID-LIT       PIC X(09).
+           05  PR-INVALID-COUNT     PIC ZZZ,ZZ9.
