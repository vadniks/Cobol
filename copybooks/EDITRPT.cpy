@@ -0,0 +1,16 @@
+      *****************************************************************
+      *    EDITRPT - FIELD-EDIT EXCEPTION REPORT RECORD               *
+      *    USED BY    : FLDEDIT                                       *
+      *    PURPOSE    : ONE LINE PER TRANSACTION RECORD/FIELD THAT    *
+      *                 FAILED THE ALPHA/NUMERIC/VALID-CHARACTER      *
+      *                 EDIT, SO OPERATIONS CAN SEE EVERY EXCEPTION   *
+      *                 WITHOUT EYEBALLING THE RAW INTERFACE FILE.    *
+      *****************************************************************
+       01  EDIT-REPORT-RECORD.
+           05  ER-RECORD-NO         PIC 9(06).
+           05  ER-SPACE-1           PIC X(01).
+           05  ER-FIELD-NAME        PIC X(12).
+           05  ER-SPACE-2           PIC X(01).
+           05  ER-FIELD-VALUE       PIC X(20).
+           05  ER-SPACE-3           PIC X(01).
+           05  ER-REASON            PIC X(33).
