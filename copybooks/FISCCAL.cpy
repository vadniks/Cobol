@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    FISCCAL - FISCAL CALENDAR RECORD                           *
+      *    USED BY    : FIRST (First.cob), FLDEDIT, PROFILE           *
+      *    PURPOSE    : ONE RECORD PER FISCAL WEEK, GIVING THE        *
+      *                 FISCAL PERIOD AND WEEK NUMBER THAT THE        *
+      *                 CALENDAR-YEAR DAY-OF-YEAR RANGE BELOW MAPS    *
+      *                 TO.  LOADED INTO A TABLE AND SEARCHED BY      *
+      *                 DAY-OF-YEAR TO PUT A FISCAL HEADING ON THE    *
+      *                 DAY'S REPORTS.                                *
+      *****************************************************************
+       01  FISCAL-CALENDAR-RECORD.
+           05  FC-PERIOD            PIC 9(02).
+           05  FC-SPACE-1           PIC X(01).
+           05  FC-WEEK              PIC 9(02).
+           05  FC-SPACE-2           PIC X(01).
+           05  FC-START-DOY         PIC 9(03).
+           05  FC-SPACE-3           PIC X(01).
+           05  FC-END-DOY           PIC 9(03).
