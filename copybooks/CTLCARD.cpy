@@ -0,0 +1,14 @@
+      *****************************************************************
+      *    CTLCARD - RUN-DATE OVERRIDE CONTROL CARD                   *
+      *    USED BY    : FIRST (First.cob)                             *
+      *    PURPOSE    : OPTIONAL ONE-RECORD PARAMETER FILE READ AT    *
+      *                 THE TOP OF THE RUN.  WHEN CC-OVERRIDE-DATE IS *
+      *                 NON-ZERO, IT REPLACES THE SYSTEM CLOCK DATE   *
+      *                 SO A PRIOR BUSINESS DAY CAN BE RERUN.         *
+      *****************************************************************
+       01  CONTROL-CARD-RECORD.
+           05  CC-OVERRIDE-DATE     PIC 9(08).
+           05  CC-SPACE-1           PIC X(01).
+           05  CC-ENV-IND           PIC X(04).
+               88  CC-ENV-IS-TEST        VALUE "TEST".
+               88  CC-ENV-IS-PROD        VALUE "PROD".
