@@ -0,0 +1,79 @@
+      *****************************************************************
+      *    JOBHDRP - PROCEDURE-DIVISION LOGIC FOR JOBHDR.cpy          *
+      *    PURPOSE    : DERIVES THE RUN DATE AND DAY-OF-YEAR THE SAME *
+      *                 WAY "First" ALREADY DOES FOR THE OPEN-OF-DAY  *
+      *                 BANNER, LOOKS UP THE FISCAL PERIOD/WEEK FOR   *
+      *                 THE HEADING THE SAME WAY "First" LOOKS IT UP  *
+      *                 FOR ITS OWN BANNER, AND TIMES THE RUN FOR THE *
+      *                 TRAILER.  COPY THIS INTO THE PROCEDURE        *
+      *                 DIVISION OF ANY DAILY REPORT PROGRAM THAT     *
+      *                 ALSO COPIES JOBHDR.cpy INTO WORKING-STORAGE   *
+      *                 AND SELECTS/COPIES FISCCAL INTO ITS OWN FILE  *
+      *                 SECTION.                                     *
+      *****************************************************************
+       Build-Job-Header.
+           ACCEPT JH-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT JHW-RUN-DOY-RAW FROM DAY YYYYDDD
+           MOVE JHW-RUN-DOY-RAW(5:3) TO JH-RUN-DOY
+           ADD 1 TO JH-PAGE-NO
+           ACCEPT JHW-START-TIME FROM TIME
+           PERFORM Load-Fiscal-Calendar
+           PERFORM Lookup-Fiscal-Period.
+
+       Load-Fiscal-Calendar.
+           MOVE ZERO TO JHW-FISCAL-COUNT
+           MOVE "N"  TO JHW-FISCAL-EOF-SWITCH
+           OPEN INPUT FISCAL-CALENDAR-FILE
+           IF FISCAL-FILE-STATUS NOT = "00"
+               DISPLAY "**** FISCAL CALENDAR FILE FISCAL NOT "
+                       "AVAILABLE - HEADING WILL SHOW NO FISCAL "
+                       "PERIOD ****"
+               MOVE "Y" TO JHW-FISCAL-EOF-SWITCH
+           ELSE
+               PERFORM Load-Fiscal-Record UNTIL JHW-End-Of-Fiscal
+               CLOSE FISCAL-CALENDAR-FILE
+           END-IF.
+
+       Load-Fiscal-Record.
+           READ FISCAL-CALENDAR-FILE
+               AT END
+                   MOVE "Y" TO JHW-FISCAL-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO JHW-FISCAL-COUNT
+                   MOVE FC-PERIOD    TO JHW-FC-PERIOD(JHW-FISCAL-COUNT)
+                   MOVE FC-WEEK      TO JHW-FC-WEEK(JHW-FISCAL-COUNT)
+                   MOVE FC-START-DOY TO
+                           JHW-FC-START-DOY(JHW-FISCAL-COUNT)
+                   MOVE FC-END-DOY   TO
+                           JHW-FC-END-DOY(JHW-FISCAL-COUNT)
+           END-READ.
+
+       Lookup-Fiscal-Period.
+           MOVE "N"  TO JHW-FISCAL-FOUND-SWITCH
+           MOVE ZERO TO JH-FISCAL-PERIOD
+           MOVE ZERO TO JH-FISCAL-WEEK
+           PERFORM Search-Fiscal-Entry
+               VARYING JHW-FISCAL-IDX FROM 1 BY 1
+               UNTIL JHW-FISCAL-IDX > JHW-FISCAL-COUNT
+                     OR JHW-Fiscal-Found.
+
+       Search-Fiscal-Entry.
+           IF JH-RUN-DOY >= JHW-FC-START-DOY(JHW-FISCAL-IDX) AND
+              JH-RUN-DOY <= JHW-FC-END-DOY(JHW-FISCAL-IDX)
+               MOVE "Y"                             TO
+                       JHW-FISCAL-FOUND-SWITCH
+               MOVE JHW-FC-PERIOD(JHW-FISCAL-IDX)    TO
+                       JH-FISCAL-PERIOD
+               MOVE JHW-FC-WEEK(JHW-FISCAL-IDX)      TO
+                       JH-FISCAL-WEEK
+           END-IF.
+
+       Build-Job-Trailer.
+           ACCEPT JHW-END-TIME FROM TIME
+           COMPUTE JHW-ELAPSED-SECONDS =
+               (JHW-END-HH * 3600) + (JHW-END-MM * 60) + JHW-END-SS
+             - (JHW-START-HH * 3600) - (JHW-START-MM * 60)
+             - JHW-START-SS
+           DIVIDE JHW-ELAPSED-SECONDS BY 60
+               GIVING JT-DURATION-MIN
+               REMAINDER JT-DURATION-SEC.
