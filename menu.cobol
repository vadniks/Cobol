@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JobMenu.
+       AUTHOR. D-SHIFT-APPS.
+       INSTALLATION. DATA-CENTER-OPERATIONS.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      *    PURPOSE : DAILY JOB MENU/DRIVER.  CALLS First TO BADGE IN  *
+      *              THE OPERATOR AND RUN THE OPEN-OF-DAY JOB, THEN   *
+      *              OFFERS THE REST OF THE DAY'S JOBS BY NUMBER SO   *
+      *              THE OPERATOR IS NOT RELIED ON TO REMEMBER THE    *
+      *              RIGHT RUN ORDER BY HAND.  FIELD VALIDATION,      *
+      *              PROFILING, AND CLOSE-OF-DAY ARE REFUSED UNTIL    *
+      *              THE OPEN-OF-DAY CHECKPOINT HAS BEEN WRITTEN.     *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       COPY CHKPTREC.
+
+       WORKING-STORAGE SECTION.
+       01  CHKPT-FILE-STATUS       PIC X(02).
+
+       01  WS-CHKPT-EOF-SWITCH     PIC X(01).
+           88  WS-END-OF-CHKPT         VALUE "Y".
+
+       01  WS-CHKPT-FOUND-SWITCH   PIC X(01).
+           88  WS-OPEN-OF-DAY-DONE     VALUE "Y".
+
+       01  WS-TODAY-DATE.
+           02  WS-TODAY-YEAR           PIC 9(4).
+           02  WS-TODAY-MONTH          PIC 99.
+           02  WS-TODAY-DAY            PIC 99.
+
+       01  WS-TODAY-BUSINESS-DATE  PIC 9(08).
+
+       01  WS-MENU-CHOICE          PIC 9(01).
+
+       01  WS-EXIT-SWITCH          PIC X(01) VALUE "N".
+           88  WS-EXIT-REQUESTED       VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Begin.
+           DISPLAY "**** DAILY JOB MENU - BADGING IN OPERATOR ****"
+           CALL "First"
+           PERFORM Run-Menu-Loop UNTIL WS-Exit-Requested
+           STOP RUN.
+
+       Run-Menu-Loop.
+           PERFORM Check-Open-Of-Day
+           DISPLAY " "
+           DISPLAY "1. OPEN-OF-DAY   (RE-RUN BADGE-IN / CHECKPOINT)"
+           DISPLAY "2. FIELD VALIDATION"
+           DISPLAY "3. PROFILING REPORT"
+           DISPLAY "4. CLOSE-OF-DAY"
+           DISPLAY "5. EXIT"
+           DISPLAY "ENTER YOUR CHOICE - " WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   CALL "First"
+               WHEN 2
+                   PERFORM Run-Field-Validation
+               WHEN 3
+                   PERFORM Run-Profiling-Report
+               WHEN 4
+                   PERFORM Run-Close-Of-Day
+               WHEN 5
+                   MOVE "Y" TO WS-EXIT-SWITCH
+               WHEN OTHER
+                   DISPLAY "**** NOT A VALID CHOICE - RE-ENTER ****"
+           END-EVALUATE.
+
+       Run-Field-Validation.
+           IF WS-Open-Of-Day-Done
+               CALL "FldEdit"
+           ELSE
+               DISPLAY "**** OPEN-OF-DAY HAS NOT RUN YET - "
+                       "FIELD VALIDATION REFUSED ****"
+           END-IF.
+
+       Run-Profiling-Report.
+           IF WS-Open-Of-Day-Done
+               CALL "Profile"
+           ELSE
+               DISPLAY "**** OPEN-OF-DAY HAS NOT RUN YET - "
+                       "PROFILING REPORT REFUSED ****"
+           END-IF.
+
+       Run-Close-Of-Day.
+           IF WS-Open-Of-Day-Done
+               CALL "CloseDay"
+           ELSE
+               DISPLAY "**** OPEN-OF-DAY HAS NOT RUN YET - "
+                       "CLOSE-OF-DAY REFUSED ****"
+           END-IF.
+
+       Check-Open-Of-Day.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-TODAY-BUSINESS-DATE =
+               WS-TODAY-YEAR * 10000 + WS-TODAY-MONTH * 100
+                   + WS-TODAY-DAY
+           MOVE "N" TO WS-CHKPT-FOUND-SWITCH
+           MOVE "N" TO WS-CHKPT-EOF-SWITCH
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHKPT-FILE-STATUS NOT = "00"
+               MOVE "Y" TO WS-CHKPT-EOF-SWITCH
+           ELSE
+               PERFORM Read-Checkpoint-Record
+                   UNTIL WS-Open-Of-Day-Done OR WS-End-Of-Chkpt
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       Read-Checkpoint-Record.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE "Y" TO WS-CHKPT-EOF-SWITCH
+               NOT AT END
+                   IF CK-RUN-DATE = WS-TODAY-BUSINESS-DATE
+                       MOVE "Y" TO WS-CHKPT-FOUND-SWITCH
+                   END-IF
+           END-READ.
