@@ -0,0 +1,421 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. First.
+       AUTHOR. D-SHIFT-APPS.
+       INSTALLATION. DATA-CENTER-OPERATIONS.
+       DATE-WRITTEN. 01/03/1998.
+       DATE-COMPILED.
+      *****************************************************************
+      *    MODIFICATION HISTORY                                       *
+      *    ------------------------------------------------------     *
+      *    2026-08-08  JM  APPEND OPERATOR SIGN-ON TO SIGNLOG.         *
+      *    2026-08-08  JM  VALIDATE OPERATOR AGAINST OPRMAST BEFORE    *
+      *                    THE BANNER PROCEEDS.                       *
+      *    2026-08-08  JM  CROSS-CHECK CURRENTYEAR AGAINST THE        *
+      *                    CENTURY DERIVED FROM Y2KYEAR.              *
+      *    2026-08-08  JM  LOOK UP THE FISCAL PERIOD/WEEK FOR TODAY'S *
+      *                    DAY-OF-YEAR FROM THE FISCAL CALENDAR FILE. *
+      *    2026-08-08  JM  HONOR A CTLCARD RUN-DATE OVERRIDE INSTEAD  *
+      *                    OF ALWAYS USING THE SYSTEM CLOCK.          *
+      *    2026-08-08  JM  ADD CHECKPOINT/RESTART MARKER SO THE BANNER*
+      *                    IS NOT RE-RUN FOR A BUSINESS DATE ALREADY  *
+      *                    COMPLETED (BYPASSED IN A TEST RUN).        *
+      *    2026-08-08  JM  CHANGED EXIT POINTS FROM STOP RUN TO       *
+      *                    GOBACK SO THE DAILY JOB MENU CAN CALL THIS *
+      *                    PROGRAM TO BADGE IN THE OPERATOR WITHOUT   *
+      *                    ENDING THE WHOLE RUN UNIT.                 *
+      *    2026-08-08  JM  ABORT WITH A FATAL MESSAGE INSTEAD OF RE-  *
+      *                    PROMPTING FOREVER WHEN OPRMAST ITSELF      *
+      *                    CANNOT BE OPENED.  RESET THE AUTHORIZATION *
+      *                    AND CTLCARD-DERIVED SWITCHES AT THE TOP OF *
+      *                    THE BANNER SO A SECOND CALL IN THE SAME    *
+      *                    RUN UNIT (FROM THE DAILY JOB MENU) RE-     *
+      *                    VALIDATES THE OPERATOR INSTEAD OF REUSING  *
+      *                    STATE LEFT OVER FROM THE FIRST CALL.  RUN  *
+      *                    THE CENTURY CROSS-CHECK AHEAD OF THE       *
+      *                    CHECKPOINT TEST SO IT STILL FIRES ON A RUN *
+      *                    WHOSE SECOND KICKOFF IS REFUSED.  DROPPED  *
+      *                    THE UNUSED WS-STOP-SWITCH.                 *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGNON-LOG-FILE ASSIGN TO "SIGNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SL-FILE-STATUS.
+
+           SELECT OPERATOR-MASTER-FILE ASSIGN TO "OPRMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OPRMAST-FILE-STATUS.
+
+           SELECT FISCAL-CALENDAR-FILE ASSIGN TO "FISCAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FISCAL-FILE-STATUS.
+
+           SELECT CONTROL-CARD-FILE ASSIGN TO "CTLCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CTLCARD-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SIGNON-LOG-FILE.
+       COPY SIGNREC.
+
+       FD  OPERATOR-MASTER-FILE.
+       COPY OPRMREC.
+
+       FD  FISCAL-CALENDAR-FILE.
+       COPY FISCCAL.
+
+       FD  CONTROL-CARD-FILE.
+       COPY CTLCARD.
+
+       FD  CHECKPOINT-FILE.
+       COPY CHKPTREC.
+
+       WORKING-STORAGE SECTION.
+       01  SL-FILE-STATUS       PIC X(02).
+       01  OPRMAST-FILE-STATUS  PIC X(02).
+       01  FISCAL-FILE-STATUS   PIC X(02).
+       01  CTLCARD-FILE-STATUS  PIC X(02).
+       01  CHKPT-FILE-STATUS    PIC X(02).
+
+       01  WS-AUTH-SWITCH       PIC X(01) VALUE "N".
+           88  WS-OPERATOR-AUTHORIZED  VALUE "Y".
+
+       01  WS-FOUND-SWITCH      PIC X(01).
+           88  WS-OPERATOR-FOUND       VALUE "Y".
+           88  WS-OPERATOR-NOT-FOUND   VALUE "N".
+
+       01  WS-OPRMAST-EOF-SWITCH PIC X(01).
+           88  WS-END-OF-OPRMAST       VALUE "Y".
+
+       01  WS-OPRMAST-AVAIL-SWITCH PIC X(01).
+           88  WS-OPRMAST-UNAVAILABLE   VALUE "Y".
+
+       01  WS-OPR-NAME-SAVE     PIC X(20).
+
+       01  WS-CENTURY-CHECK.
+           05  WS-DERIVED-CENTURY   PIC 99.
+           05  WS-DERIVED-YEAR      PIC 99.
+
+       01  WS-FISCAL-EOF-SWITCH  PIC X(01).
+           88  WS-END-OF-FISCAL        VALUE "Y".
+
+       01  WS-FISCAL-COUNT       PIC 9(03) COMP VALUE ZERO.
+
+       01  WS-FISCAL-TABLE.
+           05  WS-FISCAL-ENTRY OCCURS 60 TIMES
+                               INDEXED BY WS-FISCAL-IDX.
+               10  WS-FC-PERIOD     PIC 9(02).
+               10  WS-FC-WEEK       PIC 9(02).
+               10  WS-FC-START-DOY  PIC 9(03).
+               10  WS-FC-END-DOY    PIC 9(03).
+
+       01  WS-FISCAL-FOUND-SWITCH PIC X(01).
+           88  WS-FISCAL-FOUND         VALUE "Y".
+
+       01  WS-FISCAL-PERIOD-OUT  PIC 9(02).
+       01  WS-FISCAL-WEEK-OUT    PIC 9(02).
+
+       01  WS-OVERRIDE-DATE         PIC 9(08) VALUE ZERO.
+       01  WS-OVERRIDE-SWITCH       PIC X(01) VALUE "N".
+           88  WS-OVERRIDE-ACTIVE       VALUE "Y".
+       01  WS-ENV-IND               PIC X(04) VALUE "PROD".
+       01  WS-JAN1-OF-RUN-YEAR      PIC 9(08).
+
+       01  WS-BUSINESS-DATE         PIC 9(08).
+
+       01  WS-CHKPT-EOF-SWITCH      PIC X(01).
+           88  WS-END-OF-CHKPT          VALUE "Y".
+
+       01  WS-CHKPT-FOUND-SWITCH    PIC X(01).
+           88  WS-CHKPT-ALREADY-RUN     VALUE "Y".
+
+       01  WS-CHKPT-TIME-SAVE.
+           05  WS-CHKPT-HOUR-SAVE   PIC 99.
+           05  WS-CHKPT-MINUTE-SAVE PIC 99.
+
+       01  UserName PIC X(20).
+
+       01  CurrentDate.
+           02 CurrentYear PIC 99.
+           02 CurrentMonth PIC 99.
+           02 CurrentDay PIC 99.
+
+       01  DayOfYear.
+           02 FILLER PIC 99.
+           02 YearDay PIC 9(3).
+
+       01 CurrentTime.
+           02 CurrentHour PIC 99.
+           02 CurrentMinute PIC 99.
+           02 FILLER PIC 9(4).
+
+       01 Y2KDate.
+           02 Y2KYear PIC 9(4).
+           02 Y2KMonth PIC 99.
+           02 Y2KDay PIC 99.
+
+       01 Y2KDayOfYear.
+           02 Y2KDOY-Year PIC 9(4).
+           02 Y2KDOY-Day PIC 999.
+
+       PROCEDURE DIVISION.
+       Begin.
+           MOVE "N"    TO WS-AUTH-SWITCH
+           MOVE "N"    TO WS-OVERRIDE-SWITCH
+           MOVE ZERO   TO WS-OVERRIDE-DATE
+           MOVE "PROD" TO WS-ENV-IND
+           PERFORM Read-Control-Card
+           PERFORM Validate-Operator UNTIL WS-Operator-Authorized
+           DISPLAY "**********************"
+           ACCEPT CurrentDate FROM DATE
+           ACCEPT DayOfYear FROM DAY
+           ACCEPT CurrentTime FROM TIME
+           ACCEPT Y2KDate FROM DATE YYYYMMDD
+           ACCEPT Y2KDayOfYear FROM DAY YYYYDDD
+           PERFORM Apply-Date-Override
+           COMPUTE WS-BUSINESS-DATE =
+               Y2KYear * 10000 + Y2KMonth * 100 + Y2KDay
+           PERFORM Reconcile-Century
+           PERFORM Check-Existing-Checkpoint
+           IF WS-Chkpt-Already-Run AND WS-ENV-IND NOT = "TEST"
+               DISPLAY "**** OPEN-OF-DAY ALREADY COMPLETED FOR "
+                       WS-BUSINESS-DATE " AT " WS-CHKPT-HOUR-SAVE
+                       ":" WS-CHKPT-MINUTE-SAVE
+                       " - SECOND KICKOFF REFUSED ****"
+               PERFORM Write-SignOn-Log
+               GOBACK
+           END-IF
+           IF WS-Chkpt-Already-Run AND WS-ENV-IND = "TEST"
+               DISPLAY "**** WARNING - OPEN-OF-DAY ALREADY RAN FOR "
+                       WS-BUSINESS-DATE " - CONTINUING (TEST) ****"
+           END-IF
+           PERFORM Load-Fiscal-Calendar
+           PERFORM Lookup-Fiscal-Period
+           DISPLAY "Name is " WS-OPR-NAME-SAVE
+           DISPLAY "Date is " CurrentDay "-" CurrentMonth "-"
+                                                             CurrentYear
+           DISPLAY "Today is day " YearDay " of the year"
+           IF WS-Fiscal-Found
+               DISPLAY "Fiscal period " WS-Fiscal-Period-Out
+                       " week " WS-Fiscal-Week-Out
+           ELSE
+               DISPLAY "**** NO FISCAL PERIOD FOUND FOR DAY "
+                       YearDay " - CHECK FISCAL CALENDAR FILE ****"
+           END-IF
+           DISPLAY "The time is " CurrentHour ":" CurrentMinute
+           DISPLAY "Y2KDate is " Y2kDay SPACE Y2KMonth SPACE Y2KYear
+           DISPLAY "Y2K Day of Year is " Y2KDoy-Day " of " Y2KDOY-Year
+           DISPLAY "Run Environment is " WS-ENV-IND
+           IF WS-Override-Active
+               DISPLAY "*** RUN DATE OVERRIDDEN BY CTLCARD ***"
+           END-IF
+           PERFORM Write-SignOn-Log
+           PERFORM Write-Checkpoint
+           GOBACK.
+
+       Write-SignOn-Log.
+           OPEN INPUT SIGNON-LOG-FILE
+           IF SL-FILE-STATUS = "35"
+               OPEN OUTPUT SIGNON-LOG-FILE
+           ELSE
+               CLOSE SIGNON-LOG-FILE
+               OPEN EXTEND SIGNON-LOG-FILE
+           END-IF
+           MOVE UserName(1:8)    TO SL-OPR-ID
+           MOVE SPACE            TO SL-SPACE-1
+           MOVE WS-OPR-NAME-SAVE TO SL-OPR-NAME
+           MOVE SPACE            TO SL-SPACE-2
+           MOVE Y2KYear          TO SL-RUN-YEAR
+           MOVE "-"              TO SL-RUN-DATE-SEP1
+           MOVE Y2KMonth         TO SL-RUN-MONTH
+           MOVE "-"              TO SL-RUN-DATE-SEP2
+           MOVE Y2KDay           TO SL-RUN-DAY
+           MOVE SPACE            TO SL-SPACE-3
+           MOVE CurrentHour      TO SL-RUN-HOUR
+           MOVE ":"              TO SL-RUN-TIME-SEP
+           MOVE CurrentMinute    TO SL-RUN-MINUTE
+           WRITE SIGNON-LOG-RECORD
+           CLOSE SIGNON-LOG-FILE.
+
+       Reconcile-Century.
+           DIVIDE Y2KYear BY 100
+               GIVING WS-Derived-Century
+               REMAINDER WS-Derived-Year
+           IF WS-Derived-Year NOT = CurrentYear
+               DISPLAY "**** DATE DISCREPANCY - LEGACY CURRENTYEAR "
+                       CurrentYear " DOES NOT MATCH Y2KYEAR "
+                       Y2KYear " (CENTURY " WS-Derived-Century
+                       ") ****"
+           END-IF.
+
+       Check-Existing-Checkpoint.
+           MOVE "N" TO WS-CHKPT-FOUND-SWITCH
+           MOVE "N" TO WS-CHKPT-EOF-SWITCH
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHKPT-FILE-STATUS NOT = "00"
+               MOVE "Y" TO WS-CHKPT-EOF-SWITCH
+           ELSE
+               PERFORM Read-Checkpoint-Record
+                   UNTIL WS-Chkpt-Already-Run OR WS-End-Of-Chkpt
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       Read-Checkpoint-Record.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE "Y" TO WS-CHKPT-EOF-SWITCH
+               NOT AT END
+                   IF CK-RUN-DATE = WS-BUSINESS-DATE
+                       MOVE "Y"            TO WS-CHKPT-FOUND-SWITCH
+                       MOVE CK-COMP-HOUR   TO WS-CHKPT-HOUR-SAVE
+                       MOVE CK-COMP-MINUTE TO WS-CHKPT-MINUTE-SAVE
+                   END-IF
+           END-READ.
+
+       Write-Checkpoint.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHKPT-FILE-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+           ELSE
+               CLOSE CHECKPOINT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           END-IF
+           MOVE WS-BUSINESS-DATE TO CK-RUN-DATE
+           MOVE SPACE            TO CK-SPACE-1
+           MOVE CurrentHour      TO CK-COMP-HOUR
+           MOVE CurrentMinute    TO CK-COMP-MINUTE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       Read-Control-Card.
+           OPEN INPUT CONTROL-CARD-FILE
+           IF CTLCARD-FILE-STATUS = "00"
+               READ CONTROL-CARD-FILE
+                   NOT AT END
+                       IF CC-OVERRIDE-DATE NOT = ZERO
+                           MOVE CC-OVERRIDE-DATE TO WS-OVERRIDE-DATE
+                           MOVE "Y"              TO WS-OVERRIDE-SWITCH
+                       END-IF
+                       IF CC-ENV-IND NOT = SPACES
+                           MOVE CC-ENV-IND TO WS-ENV-IND
+                       END-IF
+               END-READ
+               CLOSE CONTROL-CARD-FILE
+           END-IF.
+
+       Apply-Date-Override.
+           IF WS-Override-Active
+               MOVE WS-OVERRIDE-DATE(1:4) TO Y2KYear
+               MOVE WS-OVERRIDE-DATE(5:2) TO Y2KMonth
+               MOVE WS-OVERRIDE-DATE(7:2) TO Y2KDay
+               MOVE WS-OVERRIDE-DATE(3:2) TO CurrentYear
+               MOVE Y2KMonth               TO CurrentMonth
+               MOVE Y2KDay                 TO CurrentDay
+               COMPUTE WS-JAN1-OF-RUN-YEAR = Y2KYear * 10000 + 0101
+               COMPUTE YearDay =
+                   FUNCTION INTEGER-OF-DATE(WS-OVERRIDE-DATE)
+                   - FUNCTION INTEGER-OF-DATE(WS-JAN1-OF-RUN-YEAR)
+                   + 1
+               MOVE Y2KYear TO Y2KDOY-Year
+               MOVE YearDay TO Y2KDOY-Day
+           END-IF.
+
+       Load-Fiscal-Calendar.
+           MOVE ZERO TO WS-FISCAL-COUNT
+           MOVE "N"  TO WS-FISCAL-EOF-SWITCH
+           OPEN INPUT FISCAL-CALENDAR-FILE
+           IF FISCAL-FILE-STATUS NOT = "00"
+               DISPLAY "**** FISCAL CALENDAR FILE FISCAL NOT "
+                       "AVAILABLE ****"
+               MOVE "Y" TO WS-FISCAL-EOF-SWITCH
+           ELSE
+               PERFORM Load-Fiscal-Record UNTIL WS-End-Of-Fiscal
+               CLOSE FISCAL-CALENDAR-FILE
+           END-IF.
+
+       Load-Fiscal-Record.
+           READ FISCAL-CALENDAR-FILE
+               AT END
+                   MOVE "Y" TO WS-FISCAL-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-FISCAL-COUNT
+                   MOVE FC-PERIOD     TO WS-FC-PERIOD(WS-FISCAL-COUNT)
+                   MOVE FC-WEEK       TO WS-FC-WEEK(WS-FISCAL-COUNT)
+                   MOVE FC-START-DOY  TO
+                           WS-FC-START-DOY(WS-FISCAL-COUNT)
+                   MOVE FC-END-DOY    TO
+                           WS-FC-END-DOY(WS-FISCAL-COUNT)
+           END-READ.
+
+       Lookup-Fiscal-Period.
+           MOVE "N" TO WS-FISCAL-FOUND-SWITCH
+           PERFORM Search-Fiscal-Entry
+               VARYING WS-FISCAL-IDX FROM 1 BY 1
+               UNTIL WS-FISCAL-IDX > WS-FISCAL-COUNT
+                     OR WS-Fiscal-Found.
+
+       Search-Fiscal-Entry.
+           IF YearDay >= WS-FC-START-DOY(WS-FISCAL-IDX) AND
+              YearDay <= WS-FC-END-DOY(WS-FISCAL-IDX)
+               MOVE "Y"                          TO
+                       WS-FISCAL-FOUND-SWITCH
+               MOVE WS-FC-PERIOD(WS-FISCAL-IDX)   TO
+                       WS-FISCAL-PERIOD-OUT
+               MOVE WS-FC-WEEK(WS-FISCAL-IDX)     TO
+                       WS-FISCAL-WEEK-OUT
+           END-IF.
+
+       Validate-Operator.
+           DISPLAY "Please enter your operator ID - " WITH NO ADVANCING
+           ACCEPT UserName
+           PERFORM Lookup-Operator
+           IF WS-Oprmast-Unavailable
+               DISPLAY "**** CANNOT VALIDATE OPERATOR - OPERATOR "
+                       "MASTER FILE OPRMAST NOT AVAILABLE - RUN "
+                       "ABORTED ****"
+               GOBACK
+           END-IF
+           EVALUATE TRUE
+               WHEN WS-Operator-Not-Found
+                   DISPLAY "**** OPERATOR ID NOT RECOGNIZED - "
+                           "PLEASE RE-ENTER ****"
+               WHEN WS-Operator-Found AND OPR-Not-Authorized
+                   DISPLAY "**** OPERATOR NOT AUTHORIZED FOR "
+                           "START-OF-DAY - PLEASE RE-ENTER ****"
+               WHEN OTHER
+                   MOVE "Y"      TO WS-AUTH-SWITCH
+                   MOVE OPR-NAME TO WS-OPR-NAME-SAVE
+           END-EVALUATE.
+
+       Lookup-Operator.
+           MOVE "N" TO WS-FOUND-SWITCH
+           MOVE "N" TO WS-OPRMAST-EOF-SWITCH
+           MOVE "N" TO WS-OPRMAST-AVAIL-SWITCH
+           OPEN INPUT OPERATOR-MASTER-FILE
+           IF OPRMAST-FILE-STATUS NOT = "00"
+               DISPLAY "**** OPERATOR MASTER FILE OPRMAST NOT "
+                       "AVAILABLE ****"
+               MOVE "Y" TO WS-OPRMAST-EOF-SWITCH
+               MOVE "Y" TO WS-OPRMAST-AVAIL-SWITCH
+           ELSE
+               PERFORM Read-Operator-Record
+                   UNTIL WS-Operator-Found OR WS-End-Of-OprMast
+               CLOSE OPERATOR-MASTER-FILE
+           END-IF.
+
+       Read-Operator-Record.
+           READ OPERATOR-MASTER-FILE
+               AT END
+                   MOVE "Y" TO WS-OPRMAST-EOF-SWITCH
+               NOT AT END
+                   IF OPR-ID = UserName(1:8)
+                       MOVE "Y" TO WS-FOUND-SWITCH
+                   END-IF
+           END-READ.
