@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ClassChr.
+       AUTHOR. D-SHIFT-APPS.
+       INSTALLATION. DATA-CENTER-OPERATIONS.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      *    PURPOSE : CLASSIFIES ONE CHARACTER AS A VOWEL, CONSONANT,  *
+      *              DIGIT, OR INVALID CHARACTER, USING THE SAME      *
+      *              88-LEVEL RULES AS THE INTERACTIVE "first"        *
+      *              PROGRAM (FIRST.COBOL).  CALLED BY BATCH EDIT AND *
+      *              PROFILING PROGRAMS THAT NEED THE SAME RULES      *
+      *              APPLIED FIELD-BY-FIELD ACROSS A WHOLE FILE.      *
+      *    RETURNS : LK-RESULT = "V" VOWEL, "C" CONSONANT, "D" DIGIT, *
+      *                          "I" INVALID (NEITHER LETTER NOR      *
+      *                          DIGIT).                              *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    WORK AREA HOLDS A LOWER-CASED COPY OF THE CALLER'S CHARACTER
+      *    SO BATCH INTERFACE DATA (NORMALLY UPPER CASE) CLASSIFIES THE
+      *    SAME AS THE LOWER-CASE INPUT "first" HAS ALWAYS REQUIRED,
+      *    WITHOUT DISTURBING THE CALLER'S FIELD.
+       01  WS-CHAR-WORK PIC X.
+           88  Vowel VALUE "a", "e", "i", "o", "u".
+           88  Consonant VALUE "b", "c", "d", "f", "g", "h"
+                              "j" THRU "n", "p" THRU "t", "v" THRU "z".
+           88  Digit VALUE "0" THRU "9".
+           88  ValidChar VALUE "a" THRU "z", "0" THRU "9".
+
+       LINKAGE SECTION.
+       01  LK-CHAR PIC X.
+       01  LK-RESULT PIC X(01).
+
+       PROCEDURE DIVISION USING LK-CHAR LK-RESULT.
+       Begin.
+           MOVE LK-CHAR TO WS-CHAR-WORK
+           INSPECT WS-CHAR-WORK CONVERTING
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ" TO
+               "abcdefghijklmnopqrstuvwxyz"
+           EVALUATE TRUE
+               WHEN Vowel     MOVE "V" TO LK-RESULT
+               WHEN Consonant MOVE "C" TO LK-RESULT
+               WHEN Digit     MOVE "D" TO LK-RESULT
+               WHEN OTHER     MOVE "I" TO LK-RESULT
+           END-EVALUATE
+           GOBACK.
