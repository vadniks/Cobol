@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FldEdit.
+       AUTHOR. D-SHIFT-APPS.
+       INSTALLATION. DATA-CENTER-OPERATIONS.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      *    PURPOSE : BATCH FIELD-LEVEL EDIT OF AN INCOMING INTERFACE  *
+      *              FILE (TRANFILE).  EACH FIELD IS CLASSIFIED       *
+      *              CHARACTER-BY-CHARACTER BY THE SAME VOWEL/        *
+      *              CONSONANT/DIGIT/VALID-CHAR RULES THE "first"     *
+      *              PROGRAM APPLIES INTERACTIVELY (VIA THE CLASSCHR  *
+      *              SUBPROGRAM), AND EVERY RECORD/FIELD THAT FAILS   *
+      *              ITS EXPECTED ALPHA, NUMERIC, OR VALID-CHARACTER  *
+      *              RULE IS WRITTEN TO THE EDIT REPORT (EDITRPT).    *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRAN-FILE-STATUS.
+
+           SELECT EDIT-REPORT-FILE ASSIGN TO "EDITRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EDITRPT-FILE-STATUS.
+
+           SELECT FISCAL-CALENDAR-FILE ASSIGN TO "FISCAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FISCAL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+
+       FD  EDIT-REPORT-FILE.
+       COPY EDITRPT.
+
+       FD  FISCAL-CALENDAR-FILE.
+       COPY FISCCAL.
+
+       WORKING-STORAGE SECTION.
+       01  TRAN-FILE-STATUS     PIC X(02).
+       01  EDITRPT-FILE-STATUS  PIC X(02).
+       01  FISCAL-FILE-STATUS   PIC X(02).
+
+       01  WS-TRAN-EOF-SWITCH   PIC X(01) VALUE "N".
+           88  WS-END-OF-TRAN       VALUE "Y".
+
+       01  WS-RECORD-COUNT      PIC 9(06) COMP VALUE ZERO.
+       01  WS-ERROR-COUNT       PIC 9(06) COMP VALUE ZERO.
+       01  WS-CHAR-IDX          PIC 9(02) COMP.
+       01  WS-CLASS-RESULT      PIC X(01).
+
+       01  WS-FIELD-BAD-SWITCH  PIC X(01).
+           88  WS-FIELD-BAD         VALUE "Y".
+
+       01  WS-EDIT-FIELD-NAME   PIC X(12).
+       01  WS-EDIT-FIELD-VALUE  PIC X(20).
+       01  WS-EDIT-REASON       PIC X(33).
+
+       COPY JOBHDR.
+
+       PROCEDURE DIVISION.
+       Begin.
+           MOVE "FIELD EDIT REPORT"  TO JH-JOB-NAME
+           MOVE ZERO                TO JH-PAGE-NO
+           OPEN INPUT TRANSACTION-FILE
+           IF TRAN-FILE-STATUS NOT = "00"
+               DISPLAY "**** TRANSACTION FILE TRANFILE NOT "
+                       "AVAILABLE - FIELD EDIT REPORT NOT RUN ****"
+               GOBACK
+           END-IF
+           PERFORM Build-Job-Header
+           OPEN OUTPUT EDIT-REPORT-FILE
+           WRITE EDIT-REPORT-RECORD FROM JOB-HEADER-LINE
+           PERFORM Read-Transaction
+           PERFORM Edit-One-Record UNTIL WS-End-Of-Tran
+           MOVE WS-RECORD-COUNT     TO JT-RECORD-COUNT
+           PERFORM Build-Job-Trailer
+           WRITE EDIT-REPORT-RECORD FROM JOB-TRAILER-LINE
+           CLOSE TRANSACTION-FILE
+           CLOSE EDIT-REPORT-FILE
+           DISPLAY "FLDEDIT - RECORDS READ:  " WS-RECORD-COUNT
+           DISPLAY "FLDEDIT - FIELDS FAILED: " WS-ERROR-COUNT
+           GOBACK.
+
+       Edit-One-Record.
+           ADD 1 TO WS-RECORD-COUNT
+           PERFORM Edit-Account-No
+           PERFORM Edit-Cust-Name
+           PERFORM Edit-Tran-Code
+           PERFORM Edit-Amount
+           PERFORM Read-Transaction.
+
+       Read-Transaction.
+           READ TRANSACTION-FILE
+               AT END MOVE "Y" TO WS-TRAN-EOF-SWITCH
+           END-READ.
+
+       Edit-Account-No.
+           MOVE "N" TO WS-FIELD-BAD-SWITCH
+           PERFORM Check-Account-Char
+               VARYING WS-CHAR-IDX FROM 1 BY 1 UNTIL WS-CHAR-IDX > 8
+           IF WS-Field-Bad
+               MOVE "TR-ACCOUNT-NO"  TO WS-EDIT-FIELD-NAME
+               MOVE TR-ACCOUNT-NO    TO WS-EDIT-FIELD-VALUE
+               MOVE "FIELD MUST BE NUMERIC" TO WS-EDIT-REASON
+               PERFORM Write-Edit-Line
+           END-IF.
+
+       Check-Account-Char.
+           CALL "ClassChr" USING TR-ACCOUNT-NO(WS-CHAR-IDX:1)
+                                 WS-CLASS-RESULT
+           IF WS-CLASS-RESULT NOT = "D"
+               MOVE "Y" TO WS-FIELD-BAD-SWITCH
+           END-IF.
+
+       Edit-Cust-Name.
+           MOVE "N" TO WS-FIELD-BAD-SWITCH
+           PERFORM Check-Name-Char
+               VARYING WS-CHAR-IDX FROM 1 BY 1 UNTIL WS-CHAR-IDX > 20
+           IF WS-Field-Bad
+               MOVE "TR-CUST-NAME"   TO WS-EDIT-FIELD-NAME
+               MOVE TR-CUST-NAME     TO WS-EDIT-FIELD-VALUE
+               MOVE "FIELD MUST BE ALPHABETIC" TO WS-EDIT-REASON
+               PERFORM Write-Edit-Line
+           END-IF.
+
+       Check-Name-Char.
+           IF TR-CUST-NAME(WS-CHAR-IDX:1) NOT = SPACE
+               CALL "ClassChr" USING TR-CUST-NAME(WS-CHAR-IDX:1)
+                                     WS-CLASS-RESULT
+               IF WS-CLASS-RESULT = "D" OR WS-CLASS-RESULT = "I"
+                   MOVE "Y" TO WS-FIELD-BAD-SWITCH
+               END-IF
+           END-IF.
+
+       Edit-Tran-Code.
+           MOVE "N" TO WS-FIELD-BAD-SWITCH
+           PERFORM Check-Code-Char
+               VARYING WS-CHAR-IDX FROM 1 BY 1 UNTIL WS-CHAR-IDX > 4
+           IF WS-Field-Bad
+               MOVE "TR-TRAN-CODE"   TO WS-EDIT-FIELD-NAME
+               MOVE TR-TRAN-CODE     TO WS-EDIT-FIELD-VALUE
+               MOVE "FIELD CONTAINS INVALID CHARACTER"
+                                     TO WS-EDIT-REASON
+               PERFORM Write-Edit-Line
+           END-IF.
+
+       Check-Code-Char.
+           CALL "ClassChr" USING TR-TRAN-CODE(WS-CHAR-IDX:1)
+                                 WS-CLASS-RESULT
+           IF WS-CLASS-RESULT = "I"
+               MOVE "Y" TO WS-FIELD-BAD-SWITCH
+           END-IF.
+
+       Edit-Amount.
+           MOVE "N" TO WS-FIELD-BAD-SWITCH
+           PERFORM Check-Amount-Char
+               VARYING WS-CHAR-IDX FROM 1 BY 1 UNTIL WS-CHAR-IDX > 10
+           IF WS-Field-Bad
+               MOVE "TR-AMOUNT"      TO WS-EDIT-FIELD-NAME
+               MOVE TR-AMOUNT        TO WS-EDIT-FIELD-VALUE
+               MOVE "FIELD MUST BE NUMERIC" TO WS-EDIT-REASON
+               PERFORM Write-Edit-Line
+           END-IF.
+
+       Check-Amount-Char.
+           IF TR-AMOUNT(WS-CHAR-IDX:1) NOT = SPACE
+                   AND TR-AMOUNT(WS-CHAR-IDX:1) NOT = "."
+               CALL "ClassChr" USING TR-AMOUNT(WS-CHAR-IDX:1)
+                                     WS-CLASS-RESULT
+               IF WS-CLASS-RESULT NOT = "D"
+                   MOVE "Y" TO WS-FIELD-BAD-SWITCH
+               END-IF
+           END-IF.
+
+       Write-Edit-Line.
+           ADD 1                    TO WS-ERROR-COUNT
+           MOVE WS-RECORD-COUNT     TO ER-RECORD-NO
+           MOVE SPACE               TO ER-SPACE-1
+           MOVE WS-EDIT-FIELD-NAME  TO ER-FIELD-NAME
+           MOVE SPACE               TO ER-SPACE-2
+           MOVE WS-EDIT-FIELD-VALUE TO ER-FIELD-VALUE
+           MOVE SPACE               TO ER-SPACE-3
+           MOVE WS-EDIT-REASON      TO ER-REASON
+           WRITE EDIT-REPORT-RECORD.
+
+       COPY JOBHDRP.
